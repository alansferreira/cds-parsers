@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *    COPY  CBPAW033                                             *
+      *    LAYOUT DO ARQUIVO DE SAIDA BAIXA34 (BOLETO - REDE BANCARIA)*
+      *----------------------------------------------------------------*
+      *
+       01  WRK-REG-BAIXA34.
+           05  B34-AGENC-CNEGOC           PIC  9(004).
+           05  B34-CONTA-CNEGOC           PIC  9(007).
+           05  B34-NOSSO-NUMERO           PIC  9(012).
+           05  B34-VALOR-BAIXA            PIC  9(013)V99.
+           05  B34-MOEDA                  PIC  X(004).
+           05  B34-DATA-BAIXA             PIC  9(008).
+           05  B34-TIPO-BAIXA             PIC  X(002).
+           05  FILLER                     PIC  X(042).
+      *
