@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *    COPY  CBTTWE8I  -  AREA DE SAIDA DO MODULO CBTT2E8F        *
+      *----------------------------------------------------------------*
+      *
+           05  CBTT2E8F-SAIDA            PIC  X(040)    VALUE SPACES.
+      *
