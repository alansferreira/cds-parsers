@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *    COPY  CBPAW031                                             *
+      *    LAYOUT DO ARQUIVO DE SAIDA BAIXA35 (CARTEIRA - CTA CORRENTE*
+      *    DO CLIENTE)                                                *
+      *----------------------------------------------------------------*
+      *
+           05  B35-AGENC-CNEGOC           PIC  9(004).
+           05  B35-CONTA-CNEGOC           PIC  9(007).
+           05  B35-NOSSO-NUMERO           PIC  9(012).
+           05  B35-VALOR-BAIXA            PIC  9(013)V99.
+           05  B35-MOEDA                  PIC  X(004).
+           05  B35-DATA-BAIXA             PIC  9(008).
+           05  B35-TIPO-BAIXA             PIC  X(002).
+           05  FILLER                     PIC  X(042).
+      *
