@@ -0,0 +1,1099 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      *    PROGRAMA .: CBPA2SAB                                       *
+      *    SISTEMA  .: CBPA - COBRANCA / BAIXA DE TITULOS              *
+      *    FUNCAO   .: PROCESSA O ARQUIVO DE BAIXAS (ARQBAIXA) E      *
+      *                GERA OS ARQUIVOS DE SAIDA BAIXA34/BAIXA35 E    *
+      *                A ATUALIZACAO DE TITBAIXA, COM CONTROLE DE     *
+      *                DUPLICIDADE (TITDUPL) E CHECKPOINT/RESTART     *
+      *                VIA CKRS0105.                                  *
+      *                                                                *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBPA2SAB.
+       AUTHOR.        EQUIPE COBRANCA BATCH.
+       INSTALLATION.  CBPA.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                    *
+      *----------------------------------------------------------------*
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    ---------  ------  ---------------------------------------- *
+      *    08/08/2026  WCS    GERACAO DE BAIXAREJ PARA REGISTROS       *
+      *                       DESPREZADOS DO ARQBAIXA (WCS-01)         *
+      *    08/08/2026  WCS    RELATORIO DE CONTROLE DE FIM DE JOB      *
+      *                       (RELCTL) COM BATIMENTO DOS               *
+      *                       ACUMULADORES (WCS-02)                   *
+      *    08/08/2026  WCS    RETRY/BACKOFF PARA ERROS TRANSITORIOS    *
+      *                       DE DB2 (-911/-913) VIA CBPA2EST, ANTES   *
+      *                       DE ABENDAR O JOB (WCS-03)                *
+      *    08/08/2026  WCS    INTERVALO DE CHECKPOINT DO ARQBAIXA E    *
+      *                       LIMITE DE TENTATIVAS DB2 PASSAM A SER    *
+      *                       PARAMETRIZAVEIS VIA PARM DO JOB (WCS-04) *
+      *    08/08/2026  WCS    CONVERSAO DE MOEDA ESTRANGEIRA PARA BRL  *
+      *                       VIA BRAD0160, EM VEZ DE DESPREZAR A      *
+      *                       BAIXA (WCS-05)                          *
+      *    08/08/2026  WCS    VALIDACAO DO VALOR DA BAIXA CONTRA O     *
+      *                       SALDO DA CBPA2EST, COM TOLERANCIA        *
+      *                       PARAMETRIZAVEL (WCS-06)                 *
+      *    09/08/2026  WCS    CONSOLIDACAO AUTOMATICA DE DUPLICATAS    *
+      *                       CLARAS (MESMA AGENCIA/CONTA/VALOR);      *
+      *                       SO AS AMBIGUAS VAO PARA TITDUPL (WCS-07) *
+      *    09/08/2026  WCS    NOVO LAYOUT DE SAIDA BAIXA36 PARA        *
+      *                       LIQUIDACOES VIA PAGAMENTO INSTANTANEO,   *
+      *                       EM VEZ DE FORCAR PARA BAIXA34/35 (WCS-08)*
+      *    09/08/2026  WCS    EXTRATO DIGITAL EM JSON (BAIXAJSN) DAS   *
+      *                       BAIXAS GRAVADAS, EM PARALELO AOS         *
+      *                       ARQUIVOS SEQUENCIAIS DE SAIDA (WCS-09)   *
+      *    09/08/2026  WCS    WORKLIST DE BAIXA NAO ENCONTRADA         *
+      *                       (BAIXANAC) COM AS CHAVES DE BUSCA, EM    *
+      *                       VEZ DE SO CONTAR EM ACU-BAIXA-NAO-ACHOU  *
+      *                       (WCS-10)                                *
+      *    09/08/2026  WCS    2460-CHAMAR-CBPA2EST PASSA A ESGOTAR AS  *
+      *                       TENTATIVAS PARA UM ERRO DB2 NAO          *
+      *                       TRANSITORIO (WRK-CBPA2EST-ERRO), EM VEZ  *
+      *                       DE SO PARAR DE TENTAR SEM ABENDAR (WCS-03*
+      *                       CORRIGIDO)                               *
+      *    09/08/2026  WCS    2420-CONVERTER-MOEDA-BRAD0160 PASSA A     *
+      *                       USAR WRK-P0160-MOEDA-ENTRADA (CAMPO       *
+      *                       PROPRIO PARA O CODIGO DE MOEDA), EM VEZ   *
+      *                       DE REAPROVEITAR WRK-P0160-JOB (WCS-05     *
+      *                       CORRIGIDO)                                *
+      *    09/08/2026  WCS    REMOVIDOS WRK-REJ-MOTIVO-BAIXA/-OCOR E    *
+      *                       ACU-DESPREZADOS-BAIXA/-OCOR, NUNCA         *
+      *                       ATRIBUIDOS NEM TESTADOS EM NENHUM PONTO   *
+      *                       DO PROGRAMA (WCS-01 CORRIGIDO)            *
+      *    09/08/2026  WCS    NOSSO-NUMERO E DATA-BAIXA DE BAIXA34/35/  *
+      *                       36/TITBAIXA/TITDUPL/JSON PASSAM A VIR DE  *
+      *                       REA-NOSSO-NUMERO/REA-DATA-BAIXA, EM VEZ   *
+      *                       DE ZEROS/WRK-DATA-9-8 (NUNCA ATRIBUIDO);  *
+      *                       WRK-DATA-9-8 AGORA E POPULADO VIA ACCEPT  *
+      *                       EM 1000-INICIALIZAR PARA USO EM           *
+      *                       NAC-DATA-PROCESSAMENTO (WCS-08/09/10      *
+      *                       CORRIGIDOS)                               *
+      *    09/08/2026  WCS    2600-TRATAR-DUPLICADO PASSA A COMPARAR    *
+      *                       TAMBEM REA-SEQUENCIA, NAO SO O VALOR      *
+      *                       (WCS-07 CORRIGIDO)                        *
+      *    09/08/2026  WCS    REMOVIDO MOVE MORTO PARA WRK-LOCAL EM     *
+      *                       2000-PROCESSAR-ARQBAIXA (CAMPO NUNCA LIDO)*
+      *    09/08/2026  WCS    NAC-FLAG-REENVIO DEIXA DE SER SEMPRE 'S'; *
+      *                       AGENCIA/CONTA ZERADA GRAVA 'N' POR SER    *
+      *                       PROBLEMA DE DADOS, NAO DE TIMING (WCS-10  *
+      *                       CORRIGIDO)                                *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-390.
+       OBJECT-COMPUTER.   IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQBAIXA    ASSIGN TO ARQBAIXA
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS  IS WRK-FS-ARQBAIXA.
+      *
+           SELECT BAIXA34     ASSIGN TO BAIXA34
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS  IS WRK-FS-BAIXA34.
+      *
+           SELECT BAIXA35     ASSIGN TO BAIXA35
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS  IS WRK-FS-BAIXA35.
+      *
+           SELECT TITBAIXA    ASSIGN TO TITBAIXA
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS  IS WRK-FS-TITBAIXA.
+      *
+           SELECT TITDUPL     ASSIGN TO TITDUPL
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS  IS WRK-FS-TITDUPL.
+      *
+WCS-01     SELECT BAIXAREJ    ASSIGN TO BAIXAREJ
+WCS-01                         ORGANIZATION IS SEQUENTIAL
+WCS-01                         FILE STATUS  IS WRK-FS-BAIXAREJ.
+      *
+WCS-02     SELECT RELCTL      ASSIGN TO RELCTL
+WCS-02                         ORGANIZATION IS SEQUENTIAL
+WCS-02                         FILE STATUS  IS WRK-FS-RELCTL.
+      *
+WCS-08     SELECT BAIXA36     ASSIGN TO BAIXA36
+WCS-08                         ORGANIZATION IS SEQUENTIAL
+WCS-08                         FILE STATUS  IS WRK-FS-BAIXA36.
+      *
+WCS-09     SELECT BAIXAJSN    ASSIGN TO BAIXAJSN
+WCS-09                         ORGANIZATION IS LINE SEQUENTIAL
+WCS-09                         FILE STATUS  IS WRK-FS-BAIXAJSN.
+      *
+WCS-10     SELECT BAIXANAC    ASSIGN TO BAIXANAC
+WCS-10                         ORGANIZATION IS SEQUENTIAL
+WCS-10                         FILE STATUS  IS WRK-FS-BAIXANAC.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  ARQBAIXA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-ARQBAIXA               PIC  X(082).
+      *
+       FD  BAIXA34
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-BAIXA34                PIC  X(094).
+      *
+       FD  BAIXA35
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-BAIXA35                PIC  X(094).
+      *
+       FD  TITBAIXA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-TITBAIXA.
+           05  TITBAIXA-CNEGOC            PIC  9(018).
+           05  TITBAIXA-NOSSO-NUMERO      PIC  9(012).
+           05  TITBAIXA-VALOR             PIC  9(013)V99.
+           05  TITBAIXA-MOEDA             PIC  X(004).
+           05  TITBAIXA-DATA-BAIXA        PIC  9(008).
+           05  TITBAIXA-TIPO-BAIXA        PIC  X(002).
+           05  FILLER                     PIC  X(043).
+      *
+       FD  TITDUPL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-TITDUPL.
+           05  TITDUPL-CNEGOC             PIC  9(018).
+           05  TITDUPL-NOSSO-NUMERO       PIC  9(012).
+           05  TITDUPL-VALOR              PIC  9(013)V99.
+           05  TITDUPL-DATA-BAIXA         PIC  9(008).
+           05  TITDUPL-MOTIVO             PIC  X(030).
+           05  FILLER                     PIC  X(025).
+      *
+WCS-01 FD  BAIXAREJ
+WCS-01     RECORDING MODE IS F
+WCS-01     LABEL RECORDS ARE STANDARD.
+WCS-01 01  REG-BAIXAREJ              PIC  X(100).
+      *
+WCS-02 FD  RELCTL
+WCS-02     RECORDING MODE IS F
+WCS-02     LABEL RECORDS ARE STANDARD.
+WCS-02 01  REG-RELCTL                PIC  X(132).
+      *
+WCS-08 FD  BAIXA36
+WCS-08     RECORDING MODE IS F
+WCS-08     LABEL RECORDS ARE STANDARD.
+WCS-08 01  REG-BAIXA36                PIC  X(094).
+      *
+WCS-09 FD  BAIXAJSN
+WCS-09     LABEL RECORDS ARE STANDARD.
+WCS-09 01  REG-BAIXAJSN               PIC  X(250).
+      *
+WCS-10 FD  BAIXANAC
+WCS-10     RECORDING MODE IS F
+WCS-10     LABEL RECORDS ARE STANDARD.
+WCS-10 01  REG-BAIXANAC               PIC  X(100).
+      *
+       COPY 'CCP0001'.
+      *
+WCS-04 LINKAGE SECTION.
+      *
+WCS-04 01  WRK-PARM-ENTRADA.
+WCS-04     05  WRK-PARM-TAM            PIC S9(004) COMP.
+WCS-04     05  WRK-PARM-DADOS.
+WCS-04         10  WRK-PARM-CKPT-INTERVALO  PIC 9(005).
+WCS-04         10  WRK-PARM-MAX-TENTATIVAS  PIC 9(002).
+WCS-06         10  WRK-PARM-TOLERANCIA-VLR  PIC 9(007)V99.
+WCS-06         10  FILLER                   PIC X(062).
+      *
+WCS-04 PROCEDURE DIVISION USING WRK-PARM-ENTRADA.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+                   THRU 1000-INICIALIZAR-EXIT.
+      *
+           PERFORM 2000-PROCESSAR-ARQBAIXA
+                   THRU 2000-PROCESSAR-ARQBAIXA-EXIT
+                   UNTIL WRK-FIM-ARQBAIXA-SIM.
+      *
+           PERFORM 3000-FINALIZAR
+                   THRU 3000-FINALIZAR-EXIT.
+      *
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    1000-INICIALIZAR - ABERTURA DOS ARQUIVOS E PRIMEIRA LEITURA *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+WCS-04     PERFORM 1050-LER-PARAMETROS
+WCS-04             THRU 1050-LER-PARAMETROS-EXIT.
+      *
+           OPEN INPUT  ARQBAIXA.
+           IF WRK-FS-ARQBAIXA NOT = '00'
+               MOVE WRK-ABERTURA       TO WRK-OPERACAO
+               MOVE WRK-ARQBAIXA       TO WRK-ARQUIVO
+               MOVE WRK-FS-ARQBAIXA    TO WRK-FS
+               PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+           END-IF.
+      *
+           OPEN OUTPUT BAIXA34.
+           IF WRK-FS-BAIXA34 NOT = '00'
+               MOVE WRK-ABERTURA       TO WRK-OPERACAO
+               MOVE WRK-BAIXA34        TO WRK-ARQUIVO
+               MOVE WRK-FS-BAIXA34     TO WRK-FS
+               PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+           END-IF.
+      *
+           OPEN OUTPUT BAIXA35.
+           IF WRK-FS-BAIXA35 NOT = '00'
+               MOVE WRK-ABERTURA       TO WRK-OPERACAO
+               MOVE WRK-BAIXA35        TO WRK-ARQUIVO
+               MOVE WRK-FS-BAIXA35     TO WRK-FS
+               PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+           END-IF.
+      *
+           OPEN OUTPUT TITBAIXA.
+           IF WRK-FS-TITBAIXA NOT = '00'
+               MOVE WRK-ABERTURA       TO WRK-OPERACAO
+               MOVE WRK-TITBAIXA       TO WRK-ARQUIVO
+               MOVE WRK-FS-TITBAIXA    TO WRK-FS
+               PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+           END-IF.
+      *
+           OPEN OUTPUT TITDUPL.
+           IF WRK-FS-TITDUPL NOT = '00'
+               MOVE WRK-ABERTURA       TO WRK-OPERACAO
+               MOVE WRK-TITDUPL        TO WRK-ARQUIVO
+               MOVE WRK-FS-TITDUPL     TO WRK-FS
+               PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+           END-IF.
+      *
+WCS-01     OPEN OUTPUT BAIXAREJ.
+WCS-01     IF WRK-FS-BAIXAREJ NOT = '00'
+WCS-01         MOVE WRK-ABERTURA       TO WRK-OPERACAO
+WCS-01         MOVE WRK-BAIXAREJ       TO WRK-ARQUIVO
+WCS-01         MOVE WRK-FS-BAIXAREJ    TO WRK-FS
+WCS-01         PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+WCS-01     END-IF.
+      *
+WCS-02     OPEN OUTPUT RELCTL.
+WCS-02     IF WRK-FS-RELCTL NOT = '00'
+WCS-02         MOVE WRK-ABERTURA       TO WRK-OPERACAO
+WCS-02         MOVE WRK-RELCTL         TO WRK-ARQUIVO
+WCS-02         MOVE WRK-FS-RELCTL      TO WRK-FS
+WCS-02         PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+WCS-02     END-IF.
+      *
+WCS-08     OPEN OUTPUT BAIXA36.
+WCS-08     IF WRK-FS-BAIXA36 NOT = '00'
+WCS-08         MOVE WRK-ABERTURA       TO WRK-OPERACAO
+WCS-08         MOVE WRK-BAIXA36        TO WRK-ARQUIVO
+WCS-08         MOVE WRK-FS-BAIXA36     TO WRK-FS
+WCS-08         PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+WCS-08     END-IF.
+      *
+WCS-09     OPEN OUTPUT BAIXAJSN.
+WCS-09     IF WRK-FS-BAIXAJSN NOT = '00'
+WCS-09         MOVE WRK-ABERTURA       TO WRK-OPERACAO
+WCS-09         MOVE WRK-BAIXAJSN       TO WRK-ARQUIVO
+WCS-09         MOVE WRK-FS-BAIXAJSN    TO WRK-FS
+WCS-09         PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+WCS-09     END-IF.
+      *
+WCS-10     OPEN OUTPUT BAIXANAC.
+WCS-10     IF WRK-FS-BAIXANAC NOT = '00'
+WCS-10         MOVE WRK-ABERTURA       TO WRK-OPERACAO
+WCS-10         MOVE WRK-BAIXANAC       TO WRK-ARQUIVO
+WCS-10         MOVE WRK-FS-BAIXANAC    TO WRK-FS
+WCS-10         PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+WCS-10     END-IF.
+      *
+           ACCEPT WRK-DATA-9-8        FROM DATE YYYYMMDD.
+      *
+           SET WRK-FIM-ARQBAIXA-NAO   TO TRUE.
+           SET WRK-IDX-CNEGOC         TO 1.
+      *
+           PERFORM 2100-LER-ARQBAIXA THRU 2100-LER-ARQBAIXA-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    1050-LER-PARAMETROS - INTERPRETA O PARM DE EXECUCAO DO JOB  *
+      *    (INTERVALO DE CHECKPOINT DO ARQBAIXA E QTDE MAXIMA DE       *
+      *    TENTATIVAS PARA ERROS TRANSITORIOS DO DB2). NA AUSENCIA OU  *
+      *    OMISSAO DO PARM, PREVALECEM OS VALORES PADRAO.              *
+      *----------------------------------------------------------------*
+WCS-04 1050-LER-PARAMETROS.
+WCS-04     MOVE WRK-PROGRAMA           TO CKRS04-PROGRAMA.
+WCS-04     MOVE WRK-CKPT-INTERVALO-DEFAULT
+WCS-04                                 TO CKRS04-QTD-REG-CKPT.
+WCS-06     MOVE WRK-TOLERANCIA-VLR-DEFAULT
+WCS-06                                 TO WRK-TOLERANCIA-VLR.
+      *
+WCS-04     IF WRK-PARM-TAM > ZEROS
+WCS-04         IF WRK-PARM-CKPT-INTERVALO > ZEROS
+WCS-04             MOVE WRK-PARM-CKPT-INTERVALO
+WCS-04                                 TO CKRS04-QTD-REG-CKPT
+WCS-04         END-IF
+WCS-04         IF WRK-PARM-MAX-TENTATIVAS > ZEROS
+WCS-04             MOVE WRK-PARM-MAX-TENTATIVAS
+WCS-04                                 TO WRK-MAX-TENTATIVAS-DB2
+WCS-04         END-IF
+WCS-06         IF WRK-PARM-TOLERANCIA-VLR > ZEROS
+WCS-06             MOVE WRK-PARM-TOLERANCIA-VLR
+WCS-06                                 TO WRK-TOLERANCIA-VLR
+WCS-06         END-IF
+WCS-04     END-IF.
+WCS-04 1050-LER-PARAMETROS-EXIT.
+WCS-04     EXIT.
+      *----------------------------------------------------------------*
+      *    2000-PROCESSAR-ARQBAIXA - LACO PRINCIPAL                    *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-ARQBAIXA.
+           ADD 1                      TO ACU-LIDOS-ARQBAIXA.
+      *
+           MOVE REA-AGENC-CNEGOC      TO WRK-AGENC-CNEGOC.
+           MOVE REA-CONTA-CNEGOC      TO WRK-CONTA-CNEGOC.
+           MOVE REA-VALOR-BAIXA       TO WRK-VNMNAL-TITLO-COBR-13.
+           MOVE SPACES                TO WRK-ECONM-MOEDA-X10.
+           MOVE REA-MOEDA             TO WRK-ECONM-MOEDA-R-X4.
+      *
+WCS-05     IF WRK-ECONM-MOEDA-R-X4 NOT = 'BRL '
+WCS-05         PERFORM 2420-CONVERTER-MOEDA-BRAD0160
+WCS-05                 THRU 2420-CONVERTER-MOEDA-BRAD0160-EXIT
+WCS-05     END-IF.
+      *
+           IF WRK-ECONM-MOEDA-R-X4 NOT = 'BRL '
+               ADD 1                  TO ACU-DESPREZADOS-MOEDA
+               MOVE WRK-REJ-MOTIVO-MOEDA TO WRK-REJ-MOTIVO-ATUAL
+               PERFORM 2850-GRAVAR-BAIXAREJ
+                       THRU 2850-GRAVAR-BAIXAREJ-EXIT
+           ELSE
+               IF WRK-VNMNAL-TITLO-COBR-R = ZEROS
+                   ADD 1              TO ACU-DESPREZADOS-VALOR
+                   MOVE WRK-REJ-MOTIVO-VALOR TO WRK-REJ-MOTIVO-ATUAL
+                   PERFORM 2850-GRAVAR-BAIXAREJ
+                           THRU 2850-GRAVAR-BAIXAREJ-EXIT
+               ELSE
+WCS-03             PERFORM 2450-CONSULTAR-SALDO-CBPA2EST
+WCS-03                     THRU 2450-CONSULTAR-SALDO-CBPA2EST-EXIT
+WCS-10             IF WRK-CBPA2EST-NAO-ACHOU
+WCS-10                 PERFORM 2490-TRATAR-BAIXA-NAO-ACHOU
+WCS-10                         THRU 2490-TRATAR-BAIXA-NAO-ACHOU-EXIT
+WCS-10             ELSE
+WCS-06                 PERFORM 2480-VALIDAR-SALDO-CBPA2EST
+WCS-06                         THRU 2480-VALIDAR-SALDO-CBPA2EST-EXIT
+WCS-06                 IF WRK-SALDO-OK
+                           PERFORM 2500-VERIFICAR-DUPLICIDADE
+                                   THRU 2500-VERIFICAR-DUPLICIDADE-EXIT
+WCS-06                 END-IF
+WCS-10             END-IF
+               END-IF
+           END-IF.
+      *
+WCS-04     PERFORM 2200-VERIFICAR-CHECKPOINT
+WCS-04             THRU 2200-VERIFICAR-CHECKPOINT-EXIT.
+      *
+           PERFORM 2100-LER-ARQBAIXA THRU 2100-LER-ARQBAIXA-EXIT.
+       2000-PROCESSAR-ARQBAIXA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2200-VERIFICAR-CHECKPOINT - A CADA CKRS04-QTD-REG-CKPT      *
+      *    REGISTROS LIDOS DO ARQBAIXA, SOLICITA UM CHECKPOINT AO      *
+      *    MODULO CKRS0105 (INTERVALO CONFIGURAVEL VIA PARM).         *
+      *----------------------------------------------------------------*
+WCS-04 2200-VERIFICAR-CHECKPOINT.
+WCS-04     IF CKRS04-QTD-REG-CKPT > ZEROS
+WCS-04         IF FUNCTION MOD (ACU-LIDOS-ARQBAIXA, CKRS04-QTD-REG-CKPT)
+WCS-04            = ZEROS
+WCS-04             MOVE ACU-LIDOS-ARQBAIXA TO CKRS04-QTD-REG-LIDOS
+WCS-04             CALL WRK-CKRS0105 USING WRK-AREA-CKRS0105
+WCS-04             IF CKRS04-COD-RETORNO NOT = ZEROS
+WCS-11                 MOVE WRK-CKRS0105      TO FRWKGMOD-MODULO
+WCS-11                 MOVE CKRS04-COD-RETORNO TO FRWKGMOD-COD-RETORNO
+WCS-11                 MOVE 'ERRO NO CHECKPOINT CKRS0105'
+WCS-11                                        TO FRWKGMOD-MSG
+WCS-04                 DISPLAY 'ERRO NO CHECKPOINT CKRS0105 - COD '
+WCS-04                         CKRS04-COD-RETORNO
+WCS-04                 PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+WCS-04             END-IF
+WCS-04         END-IF
+WCS-04     END-IF.
+WCS-04 2200-VERIFICAR-CHECKPOINT-EXIT.
+WCS-04     EXIT.
+      *----------------------------------------------------------------*
+      *    2100-LER-ARQBAIXA                                           *
+      *----------------------------------------------------------------*
+       2100-LER-ARQBAIXA.
+           READ ARQBAIXA INTO WRK-AREA-CBTTWREA.
+           IF WRK-FS-ARQBAIXA = '10'
+               SET WRK-FIM-ARQBAIXA-SIM TO TRUE
+           ELSE
+               IF WRK-FS-ARQBAIXA NOT = '00'
+                   MOVE WRK-LEITURA     TO WRK-OPERACAO
+                   MOVE WRK-ARQBAIXA    TO WRK-ARQUIVO
+                   MOVE WRK-FS-ARQBAIXA TO WRK-FS
+                   PERFORM 8100-ERRO-ARQUIVO
+                           THRU 8100-ERRO-ARQUIVO-EXIT
+               END-IF
+           END-IF.
+       2100-LER-ARQBAIXA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2420-CONVERTER-MOEDA-BRAD0160 - CONVERTE O VALOR DA BAIXA   *
+      *    PARA BRL ATRAVES DO FATOR DE CONVERSAO DEVOLVIDO PELA       *
+      *    BRAD0160, EM VEZ DE DESPREZAR DE IMEDIATO A MOEDA ESTRANGE- *
+      *    IRA. SE A BRAD0160 NAO DEVOLVER FATOR, A MOEDA PERMANECE   *
+      *    DIFERENTE DE 'BRL ' E O FLUXO CHAMADOR CONTINUA REJEITANDO. *
+      *----------------------------------------------------------------*
+WCS-05 2420-CONVERTER-MOEDA-BRAD0160.
+WCS-05     MOVE WRK-ECONM-MOEDA-R-X4   TO WRK-P0160-MOEDA-ENTRADA.
+WCS-05     MOVE ZEROS                  TO WRK-P0160-VALORFAC.
+WCS-05     CALL WRK-BRAD0160 USING WRK-P0160-MOEDA-ENTRADA
+WCS-05                              WRK-P0160-VALORFAC.
+      *
+WCS-05     IF WRK-P0160-VALORFAC > ZEROS
+WCS-05         COMPUTE WRK-VNMNAL-TITLO-COBR-R ROUNDED =
+WCS-05                 WRK-VNMNAL-TITLO-COBR-R * WRK-P0160-VALORFAC
+WCS-05         MOVE 'BRL '             TO WRK-ECONM-MOEDA-R-X4
+WCS-05         ADD 1                   TO ACU-CONVERTIDOS-MOEDA
+WCS-05     END-IF.
+WCS-05 2420-CONVERTER-MOEDA-BRAD0160-EXIT.
+WCS-05     EXIT.
+      *----------------------------------------------------------------*
+      *    2450-CONSULTAR-SALDO-CBPA2EST - CONSULTA O SALDO/SITUACAO  *
+      *    DO TITULO VIA CBPA2EST, COM RETRY/BACKOFF PARA ERROS DB2   *
+      *    TRANSITORIOS (-911/-913) ANTES DE ABENDAR O JOB.           *
+      *----------------------------------------------------------------*
+WCS-03 2450-CONSULTAR-SALDO-CBPA2EST.
+WCS-03     MOVE WRK-AGENC-CNEGOC      TO WRK-CBPA2EST-AGENCIA.
+WCS-03     MOVE WRK-CONTA-CNEGOC      TO WRK-CBPA2EST-CONTA.
+WCS-03     MOVE WRK-CNEGOC-COBR       TO WRK-CBPA2EST-CNEGOC.
+      *
+WCS-03     MOVE ZEROS                 TO WRK-QTD-TENTATIVAS-DB2.
+WCS-03     SET WRK-DB2-CONTINUAR-TENTANDO TO TRUE.
+WCS-03     SET WRK-DB2-TENTATIVAS-OK      TO TRUE.
+      *
+WCS-03     PERFORM 2460-CHAMAR-CBPA2EST
+WCS-03             THRU 2460-CHAMAR-CBPA2EST-EXIT
+WCS-03             UNTIL WRK-DB2-PAROU-TENTATIVAS.
+      *
+WCS-03     IF WRK-DB2-TENTATIVAS-ESGOTADAS
+WCS-03         MOVE WRK-CBPA2EST-SQLCODE TO WRK-SQLCODE
+WCS-03         PERFORM 8150-ERRO-DB2 THRU 8150-ERRO-DB2-EXIT
+WCS-03     END-IF.
+WCS-03 2450-CONSULTAR-SALDO-CBPA2EST-EXIT.
+WCS-03     EXIT.
+      *----------------------------------------------------------------*
+      *    2460-CHAMAR-CBPA2EST - UMA TENTATIVA DE CHAMADA; DECIDE     *
+      *    SE HOUVE ERRO TRANSITORIO QUE JUSTIFIQUE NOVA TENTATIVA.    *
+      *----------------------------------------------------------------*
+WCS-03 2460-CHAMAR-CBPA2EST.
+WCS-03     ADD 1                       TO WRK-QTD-TENTATIVAS-DB2.
+WCS-03     CALL WRK-CBPA2EST USING WRK-AREA-CBPA2EST.
+      *
+WCS-03     EVALUATE WRK-CBPA2EST-SQLCODE
+WCS-03         WHEN WRK-SQLCODE-TIMEOUT
+WCS-03         WHEN WRK-SQLCODE-DEADLOCK
+WCS-03             IF WRK-QTD-TENTATIVAS-DB2 >= WRK-MAX-TENTATIVAS-DB2
+WCS-03                 SET WRK-DB2-PAROU-TENTATIVAS      TO TRUE
+WCS-03                 SET WRK-DB2-TENTATIVAS-ESGOTADAS  TO TRUE
+WCS-03             ELSE
+WCS-03                 PERFORM 2470-AGUARDAR-BACKOFF-DB2
+WCS-03                         THRU 2470-AGUARDAR-BACKOFF-DB2-EXIT
+WCS-03             END-IF
+WCS-03         WHEN OTHER
+WCS-03             SET WRK-DB2-PAROU-TENTATIVAS TO TRUE
+WCS-03             IF WRK-CBPA2EST-ERRO
+WCS-03                 SET WRK-DB2-TENTATIVAS-ESGOTADAS TO TRUE
+WCS-03             END-IF
+WCS-03     END-EVALUATE.
+WCS-03 2460-CHAMAR-CBPA2EST-EXIT.
+WCS-03     EXIT.
+      *----------------------------------------------------------------*
+      *    2470-AGUARDAR-BACKOFF-DB2 - ESPERA CRESCENTE (EM SEGUNDOS)  *
+      *    ENTRE AS TENTATIVAS, VIA SERVICO DE DELAY DA LE (CEE3DLY).  *
+      *----------------------------------------------------------------*
+WCS-03 2470-AGUARDAR-BACKOFF-DB2.
+WCS-03     COMPUTE WRK-DB2-SEGUNDOS-ESPERA =
+WCS-03             WRK-QTD-TENTATIVAS-DB2 * 2
+WCS-03     MOVE 0                      TO WRK-DB2-CEE3DLY-UNIDADE
+WCS-03     CALL 'CEE3DLY' USING WRK-DB2-SEGUNDOS-ESPERA
+WCS-03                          WRK-DB2-CEE3DLY-UNIDADE
+WCS-03                          WRK-DB2-CEE3DLY-FDBK.
+WCS-03 2470-AGUARDAR-BACKOFF-DB2-EXIT.
+WCS-03     EXIT.
+      *----------------------------------------------------------------*
+      *    2480-VALIDAR-SALDO-CBPA2EST - COMPARA O VALOR DA BAIXA      *
+      *    COM O SALDO DEVOLVIDO PELA CBPA2EST (SO E CHAMADA QUANDO O  *
+      *    TITULO FOI ENCONTRADO); SE A DIFERENCA ULTRAPASSAR A        *
+      *    TOLERANCIA CONFIGURADA, REJEITA A BAIXA EM VEZ DE DEIXAR O  *
+      *    VALOR DIVERGENTE SEGUIR PARA TITBAIXA.                      *
+      *----------------------------------------------------------------*
+WCS-06 2480-VALIDAR-SALDO-CBPA2EST.
+WCS-06     SET WRK-SALDO-OK            TO TRUE.
+      *
+WCS-11     IF WRK-CBPA2EST-MOEDA NOT = WRK-ECONM-MOEDA-R-X4
+WCS-11         SET WRK-SALDO-DIVERGENTE      TO TRUE
+WCS-11         ADD 1                TO ACU-DESPREZADOS-MOEDA-SALDO
+WCS-11         MOVE WRK-REJ-MOTIVO-MOEDA-SALDO
+WCS-11                                    TO WRK-REJ-MOTIVO-ATUAL
+WCS-11         PERFORM 2850-GRAVAR-BAIXAREJ
+WCS-11                 THRU 2850-GRAVAR-BAIXAREJ-EXIT
+WCS-11         GO TO 2480-VALIDAR-SALDO-CBPA2EST-EXIT
+WCS-11     END-IF.
+      *
+WCS-06     COMPUTE WRK-DIFERENCA-SALDO =
+WCS-06             WRK-CBPA2EST-VLSALDO - WRK-VNMNAL-TITLO-COBR-R
+WCS-06     IF WRK-DIFERENCA-SALDO < ZEROS
+WCS-06         COMPUTE WRK-DIFERENCA-SALDO =
+WCS-06                 WRK-DIFERENCA-SALDO * -1
+WCS-06     END-IF.
+WCS-06     IF WRK-DIFERENCA-SALDO > WRK-TOLERANCIA-VLR
+WCS-06         SET WRK-SALDO-DIVERGENTE      TO TRUE
+WCS-06         ADD 1                      TO ACU-DESPREZADOS-SALDO
+WCS-06         MOVE WRK-REJ-MOTIVO-SALDO  TO WRK-REJ-MOTIVO-ATUAL
+WCS-06         PERFORM 2850-GRAVAR-BAIXAREJ
+WCS-06                 THRU 2850-GRAVAR-BAIXAREJ-EXIT
+WCS-06     END-IF.
+WCS-06 2480-VALIDAR-SALDO-CBPA2EST-EXIT.
+WCS-06     EXIT.
+      *----------------------------------------------------------------*
+      *    2490-TRATAR-BAIXA-NAO-ACHOU - A CBPA2EST NAO ENCONTROU O    *
+      *    TITULO PARA A AGENCIA/CONTA INFORMADA NO ARQBAIXA. EM VEZ   *
+      *    DE SO CONTABILIZAR, GRAVA UMA WORKLIST (BAIXANAC) COM AS    *
+      *    CHAVES DE BUSCA PARA QUE A RECONCILIACAO IDENTIFIQUE SE E   *
+      *    UM PROBLEMA DE TIMING (TITULO AINDA NAO CARGADO, CANDIDATO  *
+      *    A REENVIO AUTOMATICO NO ARQBAIXA DO PROXIMO DIA) OU DE      *
+      *    DADOS (AGENCIA/CONTA INCORRETA). AGENCIA OU CONTA ZERADA E  *
+      *    DADO INVALIDO NA ORIGEM E NUNCA VAI SE RESOLVER POR TIMING, *
+      *    LOGO NAO ENTRA NO REENVIO AUTOMATICO. (WCS-10)              *
+      *----------------------------------------------------------------*
+WCS-10 2490-TRATAR-BAIXA-NAO-ACHOU.
+WCS-10     ADD 1                       TO ACU-BAIXA-NAO-ACHOU.
+      *
+WCS-10     MOVE WRK-AGENC-CNEGOC       TO NAC-AGENC-CNEGOC.
+WCS-10     MOVE WRK-CONTA-CNEGOC       TO NAC-CONTA-CNEGOC.
+WCS-10     MOVE REA-NOSSO-NUMERO       TO NAC-NOSSO-NUMERO.
+WCS-10     MOVE WRK-VNMNAL-TITLO-COBR-R TO NAC-VALOR-BAIXA.
+WCS-10     MOVE WRK-ECONM-MOEDA-R-X4   TO NAC-MOEDA.
+WCS-10     MOVE REA-DATA-BAIXA         TO NAC-DATA-BAIXA.
+WCS-10     MOVE REA-TIPO-BAIXA         TO NAC-TIPO-BAIXA.
+WCS-10     MOVE WRK-DATA-9-8           TO NAC-DATA-PROCESSAMENTO.
+      *
+WCS-10     IF WRK-AGENC-CNEGOC = ZEROS OR WRK-CONTA-CNEGOC = ZEROS
+WCS-10         MOVE WRK-FLAG-REENVIO-INVALIDO TO NAC-FLAG-REENVIO
+WCS-10     ELSE
+WCS-10         MOVE WRK-FLAG-REENVIO-DEFAULT  TO NAC-FLAG-REENVIO
+WCS-10     END-IF.
+      *
+WCS-10     WRITE REG-BAIXANAC FROM WRK-AREA-CBPAW042.
+WCS-10     IF WRK-FS-BAIXANAC NOT = '00'
+WCS-10         MOVE WRK-GRAVACAO          TO WRK-OPERACAO
+WCS-10         MOVE WRK-BAIXANAC          TO WRK-ARQUIVO
+WCS-10         MOVE WRK-FS-BAIXANAC       TO WRK-FS
+WCS-10         PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+WCS-10     END-IF.
+WCS-10 2490-TRATAR-BAIXA-NAO-ACHOU-EXIT.
+WCS-10     EXIT.
+      *----------------------------------------------------------------*
+      *    2500-VERIFICAR-DUPLICIDADE - BUSCA NA TABELA EM MEMORIA     *
+      *    SE A MESMA AGENCIA/CONTA JA FOI PROCESSADA NESTE RUN.       *
+      *----------------------------------------------------------------*
+       2500-VERIFICAR-DUPLICIDADE.
+           MOVE 'N'                   TO WRK-FLAG-INCONS.
+           IF WRK-QTD-TAB-CNEGOC > ZEROS
+               SEARCH ALL WRK-TAB-CNEGOC-OCOR
+                   WHEN WRK-TAB-CNEGOC-CHV (WRK-IDX-CNEGOC) =
+                        WRK-CNEGOC-COBR
+                       MOVE 'S'        TO WRK-FLAG-INCONS
+               END-SEARCH
+           END-IF.
+      *
+           IF WRK-FLAG-INCONS = 'S'
+               PERFORM 2600-TRATAR-DUPLICADO
+                       THRU 2600-TRATAR-DUPLICADO-EXIT
+           ELSE
+               PERFORM 2700-GRAVAR-BAIXA
+                       THRU 2700-GRAVAR-BAIXA-EXIT
+               PERFORM 2750-INCLUIR-TABELA-CNEGOC
+                       THRU 2750-INCLUIR-TABELA-CNEGOC-EXIT
+           END-IF.
+       2500-VERIFICAR-DUPLICIDADE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2600-TRATAR-DUPLICADO - DECIDE SE A BAIXA REPETIDA PARA A   *
+      *    MESMA AGENCIA/CONTA NESTE RUN E UM CASO CLARO (MESMO VALOR  *
+      *    E MESMA SEQUENCIA DA OCORRENCIA JA PROCESSADA) E PODE SER   *
+      *    AUTOMATICAMENTE CONSOLIDADA, OU SE E AMBIGUA E PRECISA IR   *
+      *    PARA TITDUPL PARA REVISAO MANUAL. (WCS-07)                 *
+      *----------------------------------------------------------------*
+WCS-07 2600-TRATAR-DUPLICADO.
+WCS-07     IF WRK-VNMNAL-TITLO-COBR-R =
+WCS-07        WRK-TAB-CNEGOC-VLR (WRK-IDX-CNEGOC)
+WCS-07        AND REA-SEQUENCIA =
+WCS-07        WRK-TAB-CNEGOC-SEQ (WRK-IDX-CNEGOC)
+WCS-07         PERFORM 2650-CONSOLIDAR-DUPLICADO
+WCS-07                 THRU 2650-CONSOLIDAR-DUPLICADO-EXIT
+WCS-07     ELSE
+WCS-07         PERFORM 2680-GRAVAR-TITDUPL
+WCS-07                 THRU 2680-GRAVAR-TITDUPL-EXIT
+WCS-07     END-IF.
+       2600-TRATAR-DUPLICADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2650-CONSOLIDAR-DUPLICADO - CASO CLARO: MESMA AGENCIA/      *
+      *    CONTA/VALOR JA GRAVADA NESTE RUN. NAO GRAVA NOVA BAIXA NEM  *
+      *    TITDUPL, SO CONTABILIZA A CONSOLIDACAO AUTOMATICA.          *
+      *----------------------------------------------------------------*
+WCS-07 2650-CONSOLIDAR-DUPLICADO.
+WCS-07     ADD 1                      TO ACU-CONSOLIDADOS-DUPLIC.
+WCS-07 2650-CONSOLIDAR-DUPLICADO-EXIT.
+WCS-07     EXIT.
+      *----------------------------------------------------------------*
+      *    2680-GRAVAR-TITDUPL - REGISTRA EM TITDUPL A BAIXA REPETIDA  *
+      *    CUJO VALOR DIVERGE DA OCORRENCIA JA PROCESSADA NESTE RUN,   *
+      *    PARA REVISAO MANUAL DA RECONCILIACAO.                      *
+      *----------------------------------------------------------------*
+       2680-GRAVAR-TITDUPL.
+           ADD 1                      TO ACU-GRAVADOS-DUPLICADOS.
+      *
+           MOVE WRK-CNEGOC-COBR       TO TITDUPL-CNEGOC.
+           MOVE REA-NOSSO-NUMERO      TO TITDUPL-NOSSO-NUMERO.
+           MOVE WRK-VNMNAL-TITLO-COBR-R TO TITDUPL-VALOR.
+           MOVE REA-DATA-BAIXA        TO TITDUPL-DATA-BAIXA.
+           MOVE 'VALOR DIVERGENTE NO MESMO RUN'
+                                       TO TITDUPL-MOTIVO.
+      *
+           WRITE REG-TITDUPL.
+           IF WRK-FS-TITDUPL NOT = '00'
+               MOVE WRK-GRAVACAO       TO WRK-OPERACAO
+               MOVE WRK-TITDUPL        TO WRK-ARQUIVO
+               MOVE WRK-FS-TITDUPL     TO WRK-FS
+               PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+           END-IF.
+       2680-GRAVAR-TITDUPL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2700-GRAVAR-BAIXA - DECIDE BAIXA34, BAIXA35 OU BAIXA36 E    *
+      *    GRAVA TAMBEM A ATUALIZACAO EM TITBAIXA E O EXTRATO DIGITAL  *
+      *    EM JSON (BAIXAJSN). (WCS-08/WCS-09)                        *
+      *----------------------------------------------------------------*
+       2700-GRAVAR-BAIXA.
+WCS-08     EVALUATE TRUE
+WCS-08         WHEN REA-TIPO-BAIXA = WRK-TIPO-BAIXA-INSTANTANEO
+WCS-08             MOVE WRK-AGENC-CNEGOC   TO B36-AGENC-CNEGOC
+WCS-08             MOVE WRK-CONTA-CNEGOC   TO B36-CONTA-CNEGOC
+WCS-08             MOVE REA-NOSSO-NUMERO   TO B36-NOSSO-NUMERO
+WCS-08             MOVE WRK-VNMNAL-TITLO-COBR-R
+WCS-08                                     TO B36-VALOR-BAIXA
+WCS-08             MOVE WRK-ECONM-MOEDA-R-X4
+WCS-08                                     TO B36-MOEDA
+WCS-08             MOVE REA-DATA-BAIXA     TO B36-DATA-BAIXA
+WCS-08             MOVE '16'               TO B36-TIPO-BAIXA
+WCS-08             MOVE WRK-COD-CANAL-PIX  TO B36-COD-CANAL
+WCS-08             WRITE REG-BAIXA36 FROM WRK-REG-BAIXA36
+WCS-08             IF WRK-FS-BAIXA36 NOT = '00'
+WCS-08                 MOVE WRK-GRAVACAO   TO WRK-OPERACAO
+WCS-08                 MOVE WRK-BAIXA36    TO WRK-ARQUIVO
+WCS-08                 MOVE WRK-FS-BAIXA36 TO WRK-FS
+WCS-08                 PERFORM 8100-ERRO-ARQUIVO
+WCS-08                         THRU 8100-ERRO-ARQUIVO-EXIT
+WCS-08             END-IF
+WCS-08             ADD 1                   TO ACU-GRAVADOS-BAIXA-16
+WCS-08         WHEN FUNCTION MOD (WRK-CONTA-CNEGOC, 2) = 0
+               MOVE WRK-AGENC-CNEGOC   TO B34-AGENC-CNEGOC
+               MOVE WRK-CONTA-CNEGOC   TO B34-CONTA-CNEGOC
+               MOVE REA-NOSSO-NUMERO   TO B34-NOSSO-NUMERO
+               MOVE WRK-VNMNAL-TITLO-COBR-R
+                                       TO B34-VALOR-BAIXA
+               MOVE WRK-ECONM-MOEDA-R-X4
+                                       TO B34-MOEDA
+               MOVE REA-DATA-BAIXA     TO B34-DATA-BAIXA
+               MOVE '14'               TO B34-TIPO-BAIXA
+               WRITE REG-BAIXA34 FROM WRK-REG-BAIXA34
+               IF WRK-FS-BAIXA34 NOT = '00'
+                   MOVE WRK-GRAVACAO   TO WRK-OPERACAO
+                   MOVE WRK-BAIXA34    TO WRK-ARQUIVO
+                   MOVE WRK-FS-BAIXA34 TO WRK-FS
+                   PERFORM 8100-ERRO-ARQUIVO
+                           THRU 8100-ERRO-ARQUIVO-EXIT
+               END-IF
+               ADD 1                   TO ACU-GRAVADOS-BAIXA-14
+WCS-08         WHEN OTHER
+               MOVE WRK-AGENC-CNEGOC   TO B35-AGENC-CNEGOC
+               MOVE WRK-CONTA-CNEGOC   TO B35-CONTA-CNEGOC
+               MOVE REA-NOSSO-NUMERO   TO B35-NOSSO-NUMERO
+               MOVE WRK-VNMNAL-TITLO-COBR-R
+                                       TO B35-VALOR-BAIXA
+               MOVE WRK-ECONM-MOEDA-R-X4
+                                       TO B35-MOEDA
+               MOVE REA-DATA-BAIXA     TO B35-DATA-BAIXA
+               MOVE '15'               TO B35-TIPO-BAIXA
+               WRITE REG-BAIXA35 FROM WRK-AREA-CBPAW031
+               IF WRK-FS-BAIXA35 NOT = '00'
+                   MOVE WRK-GRAVACAO   TO WRK-OPERACAO
+                   MOVE WRK-BAIXA35    TO WRK-ARQUIVO
+                   MOVE WRK-FS-BAIXA35 TO WRK-FS
+                   PERFORM 8100-ERRO-ARQUIVO
+                           THRU 8100-ERRO-ARQUIVO-EXIT
+               END-IF
+               ADD 1                   TO ACU-GRAVADOS-BAIXA-15
+WCS-08     END-EVALUATE.
+      *
+           MOVE WRK-CNEGOC-COBR       TO TITBAIXA-CNEGOC.
+           MOVE REA-NOSSO-NUMERO      TO TITBAIXA-NOSSO-NUMERO.
+           MOVE WRK-VNMNAL-TITLO-COBR-R
+                                       TO TITBAIXA-VALOR.
+           MOVE WRK-ECONM-MOEDA-R-X4  TO TITBAIXA-MOEDA.
+           MOVE REA-DATA-BAIXA        TO TITBAIXA-DATA-BAIXA.
+           MOVE '01'                  TO TITBAIXA-TIPO-BAIXA.
+           WRITE REG-TITBAIXA.
+           IF WRK-FS-TITBAIXA NOT = '00'
+               MOVE WRK-GRAVACAO       TO WRK-OPERACAO
+               MOVE WRK-TITBAIXA       TO WRK-ARQUIVO
+               MOVE WRK-FS-TITBAIXA    TO WRK-FS
+               PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+           END-IF.
+           ADD 1                      TO ACU-GRAVADOS-TITBAIXA.
+      *
+WCS-09     PERFORM 2720-GRAVAR-EXTRATO-JSON
+WCS-09             THRU 2720-GRAVAR-EXTRATO-JSON-EXIT.
+       2700-GRAVAR-BAIXA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2720-GRAVAR-EXTRATO-JSON - MONTA E GRAVA UMA LINHA JSON NO  *
+      *    ARQUIVO BAIXAJSN PARA CADA BAIXA GRAVADA, EM PARALELO AOS   *
+      *    ARQUIVOS SEQUENCIAIS DE SAIDA, PARA CONSUMO QUASE-IMEDIATO  *
+      *    DA CAMADA DE API DOS CANAIS DIGITAIS. (WCS-09)              *
+      *----------------------------------------------------------------*
+WCS-09 2720-GRAVAR-EXTRATO-JSON.
+WCS-09     MOVE REA-NOSSO-NUMERO       TO WRK-JSON-NOSSO-NUMERO.
+WCS-09     MOVE WRK-AGENC-CNEGOC       TO WRK-JSON-AGENCIA.
+WCS-09     MOVE WRK-CONTA-CNEGOC       TO WRK-JSON-CONTA.
+WCS-09     MOVE WRK-VNMNAL-TITLO-COBR-R TO WRK-JSON-VALOR.
+WCS-09     MOVE WRK-JSON-VALOR-INT     TO WRK-JSON-VALOR-INT-ZS.
+WCS-09     MOVE ZEROS                  TO WRK-JSON-VALOR-INT-POS.
+WCS-09     INSPECT WRK-JSON-VALOR-INT-ZS TALLYING WRK-JSON-VALOR-INT-POS
+WCS-09             FOR LEADING SPACE.
+WCS-09     ADD 1                       TO WRK-JSON-VALOR-INT-POS.
+WCS-09     MOVE REA-DATA-BAIXA         TO WRK-JSON-DATA-BAIXA.
+      *
+WCS-09     MOVE SPACES                 TO WRK-LINHA-JSON.
+WCS-09     MOVE 1                      TO WRK-JSON-PONTEIRO.
+WCS-09     STRING '{"titulo":"'     WRK-JSON-NOSSO-NUMERO '",'
+WCS-09            '"agencia":"'     WRK-JSON-AGENCIA      '",'
+WCS-09            '"conta":"'       WRK-JSON-CONTA        '",'
+WCS-09            '"valor":'
+WCS-09            DELIMITED BY SIZE INTO WRK-LINHA-JSON
+WCS-09            WITH POINTER WRK-JSON-PONTEIRO
+WCS-09     END-STRING.
+WCS-09     STRING WRK-JSON-VALOR-INT-ZS (WRK-JSON-VALOR-INT-POS:)
+WCS-09            DELIMITED BY SIZE INTO WRK-LINHA-JSON
+WCS-09            WITH POINTER WRK-JSON-PONTEIRO
+WCS-09     END-STRING.
+WCS-09     STRING '.' WRK-JSON-VALOR-DEC ',"moeda":"'
+WCS-09            DELIMITED BY SIZE INTO WRK-LINHA-JSON
+WCS-09            WITH POINTER WRK-JSON-PONTEIRO
+WCS-09     END-STRING.
+WCS-09     STRING WRK-ECONM-MOEDA-R-X4 DELIMITED BY SPACE
+WCS-09            INTO WRK-LINHA-JSON
+WCS-09            WITH POINTER WRK-JSON-PONTEIRO
+WCS-09     END-STRING.
+WCS-09     STRING '","dataBaixa":"' WRK-JSON-DATA-BAIXA    '"}'
+WCS-09            DELIMITED BY SIZE INTO WRK-LINHA-JSON
+WCS-09            WITH POINTER WRK-JSON-PONTEIRO
+WCS-09     END-STRING.
+      *
+WCS-09     MOVE WRK-LINHA-JSON         TO REG-BAIXAJSN.
+WCS-09     WRITE REG-BAIXAJSN.
+WCS-09     IF WRK-FS-BAIXAJSN NOT = '00'
+WCS-09         MOVE WRK-GRAVACAO          TO WRK-OPERACAO
+WCS-09         MOVE WRK-BAIXAJSN          TO WRK-ARQUIVO
+WCS-09         MOVE WRK-FS-BAIXAJSN       TO WRK-FS
+WCS-09         PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+WCS-09     END-IF.
+WCS-09     ADD 1                       TO ACU-GRAVADOS-JSON.
+WCS-09 2720-GRAVAR-EXTRATO-JSON-EXIT.
+WCS-09     EXIT.
+      *----------------------------------------------------------------*
+      *    2750-INCLUIR-TABELA-CNEGOC - REGISTRA A CHAVE JA PROCESSADA *
+      *    NESTE RUN NA TABELA DE CONTROLE DE DUPLICIDADE, MANTENDO-A  *
+      *    EM ORDEM ASCENDENTE PARA PERMITIR SEARCH ALL.               *
+      *----------------------------------------------------------------*
+       2750-INCLUIR-TABELA-CNEGOC.
+           IF WRK-QTD-TAB-CNEGOC < WRK-MAX-TAB-CNEGOC
+               ADD 1                   TO WRK-QTD-TAB-CNEGOC
+               SET WRK-IDX-CNEGOC      TO WRK-QTD-TAB-CNEGOC
+               MOVE WRK-CNEGOC-COBR    TO
+                   WRK-TAB-CNEGOC-CHV (WRK-IDX-CNEGOC)
+               MOVE WRK-VNMNAL-TITLO-COBR-R TO
+                   WRK-TAB-CNEGOC-VLR (WRK-IDX-CNEGOC)
+               MOVE REA-SEQUENCIA      TO
+                   WRK-TAB-CNEGOC-SEQ (WRK-IDX-CNEGOC)
+               PERFORM 2760-REORDENAR-TABELA-CNEGOC
+                       THRU 2760-REORDENAR-TABELA-CNEGOC-EXIT
+WCS-11     ELSE
+WCS-11         DISPLAY 'ESTOURO DA TABELA DE CONTROLE DE DUPLICIDADE'
+WCS-11         DISPLAY 'LIMITE DE CHAVES ATINGIDO: ' WRK-MAX-TAB-CNEGOC
+WCS-11         PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+           END-IF.
+       2750-INCLUIR-TABELA-CNEGOC-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2760-REORDENAR-TABELA-CNEGOC - INSERTION SORT DA ULTIMA     *
+      *    CHAVE INCLUIDA PARA MANTER A TABELA EM ORDEM ASCENDENTE.    *
+      *----------------------------------------------------------------*
+       2760-REORDENAR-TABELA-CNEGOC.
+           PERFORM 2765-TROCAR-POSICAO-TABELA
+                   THRU 2765-TROCAR-POSICAO-TABELA-EXIT
+                   VARYING WRK-IDX-CNEGOC FROM WRK-QTD-TAB-CNEGOC
+                   BY -1
+                   UNTIL WRK-IDX-CNEGOC = 1
+                   OR WRK-TAB-CNEGOC-CHV (WRK-IDX-CNEGOC) >=
+                      WRK-TAB-CNEGOC-CHV (WRK-IDX-CNEGOC - 1).
+       2760-REORDENAR-TABELA-CNEGOC-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2765-TROCAR-POSICAO-TABELA                                  *
+      *----------------------------------------------------------------*
+       2765-TROCAR-POSICAO-TABELA.
+           IF WRK-TAB-CNEGOC-CHV (WRK-IDX-CNEGOC) <
+              WRK-TAB-CNEGOC-CHV (WRK-IDX-CNEGOC - 1)
+               MOVE WRK-TAB-CNEGOC-OCOR (WRK-IDX-CNEGOC)
+                                       TO WRK-TAB-CNEGOC-AUX
+               MOVE WRK-TAB-CNEGOC-OCOR (WRK-IDX-CNEGOC - 1)
+                                       TO
+                   WRK-TAB-CNEGOC-OCOR (WRK-IDX-CNEGOC)
+               MOVE WRK-TAB-CNEGOC-AUX
+                                       TO
+                   WRK-TAB-CNEGOC-OCOR (WRK-IDX-CNEGOC - 1)
+           END-IF.
+       2765-TROCAR-POSICAO-TABELA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2850-GRAVAR-BAIXAREJ - GRAVA NO ARQUIVO DE REJEITOS O       *
+      *    REGISTRO ORIGINAL DE ARQBAIXA JUNTO COM O MOTIVO DO         *
+      *    DESPREZO, PARA DAR VISIBILIDADE AO TIME DE RECONCILIACAO.   *
+      *    (WCS-01)                                                    *
+      *----------------------------------------------------------------*
+WCS-01 2850-GRAVAR-BAIXAREJ.
+WCS-01     MOVE REA-AGENC-CNEGOC      TO REJ-AGENC-CNEGOC.
+WCS-01     MOVE REA-CONTA-CNEGOC      TO REJ-CONTA-CNEGOC.
+WCS-01     MOVE REA-NOSSO-NUMERO      TO REJ-NOSSO-NUMERO.
+WCS-01     MOVE REA-VALOR-BAIXA       TO REJ-VALOR-BAIXA.
+WCS-01     MOVE REA-MOEDA             TO REJ-MOEDA.
+WCS-01     MOVE REA-DATA-BAIXA        TO REJ-DATA-BAIXA.
+WCS-01     MOVE REA-TIPO-BAIXA        TO REJ-TIPO-BAIXA.
+      *
+WCS-06     EVALUATE WRK-REJ-MOTIVO-ATUAL
+WCS-06         WHEN WRK-REJ-MOTIVO-MOEDA
+WCS-06             MOVE WRK-REJ-MOTIVO-MOEDA  TO REJ-COD-MOTIVO
+WCS-06             MOVE 'MOEDA DIFERENTE DA BASE (BRL)'
+WCS-06                                        TO REJ-DESC-MOTIVO
+WCS-06         WHEN WRK-REJ-MOTIVO-SALDO
+WCS-06             MOVE WRK-REJ-MOTIVO-SALDO  TO REJ-COD-MOTIVO
+WCS-06             MOVE 'VALOR DIVERGENTE DO SALDO'
+WCS-06                                        TO REJ-DESC-MOTIVO
+WCS-11         WHEN WRK-REJ-MOTIVO-MOEDA-SALDO
+WCS-11             MOVE WRK-REJ-MOTIVO-MOEDA-SALDO
+WCS-11                                        TO REJ-COD-MOTIVO
+WCS-11             MOVE 'MOEDA DO SALDO DIVERGENTE DA BAIXA'
+WCS-11                                        TO REJ-DESC-MOTIVO
+WCS-06         WHEN OTHER
+WCS-06             MOVE WRK-REJ-MOTIVO-VALOR  TO REJ-COD-MOTIVO
+WCS-06             MOVE 'VALOR ZERADO OU INVALIDO'
+WCS-06                                        TO REJ-DESC-MOTIVO
+WCS-06     END-EVALUATE.
+      *
+WCS-01     WRITE REG-BAIXAREJ FROM WRK-AREA-CBPAW040.
+WCS-01     IF WRK-FS-BAIXAREJ NOT = '00'
+WCS-01         MOVE WRK-GRAVACAO          TO WRK-OPERACAO
+WCS-01         MOVE WRK-BAIXAREJ          TO WRK-ARQUIVO
+WCS-01         MOVE WRK-FS-BAIXAREJ       TO WRK-FS
+WCS-01         PERFORM 8100-ERRO-ARQUIVO THRU 8100-ERRO-ARQUIVO-EXIT
+WCS-01     END-IF.
+WCS-01 2850-GRAVAR-BAIXAREJ-EXIT.
+WCS-01     EXIT.
+      *----------------------------------------------------------------*
+      *    3000-FINALIZAR - FECHAMENTO DOS ARQUIVOS                   *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+WCS-02     PERFORM 3100-GERAR-RELATORIO-CONTROLE
+WCS-02             THRU 3100-GERAR-RELATORIO-CONTROLE-EXIT.
+           CLOSE ARQBAIXA BAIXA34 BAIXA35 TITBAIXA TITDUPL.
+WCS-01     CLOSE BAIXAREJ.
+WCS-08     CLOSE BAIXA36.
+WCS-09     CLOSE BAIXAJSN.
+WCS-10     CLOSE BAIXANAC.
+WCS-02     CLOSE RELCTL.
+       3000-FINALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    3100-GERAR-RELATORIO-CONTROLE - MAPA DE CONTROLE DE FIM DE  *
+      *                JOB, COM O BATIMENTO LIDOS = GRAVADOS +         *
+      *                REJEITADOS + DUPLICADOS + NAO ENCONTRADOS       *
+      *----------------------------------------------------------------*
+WCS-02 3100-GERAR-RELATORIO-CONTROLE.
+WCS-02     MOVE SPACES                    TO WRK-LINHA-RELCTL
+WCS-02     MOVE '***  CBPA2SAB - RELATORIO DE CONTROLE  ***'
+WCS-02                                    TO WLR-DESCRICAO
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     MOVE SPACES                    TO WRK-LINHA-RELCTL
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     MOVE 'REGISTROS LIDOS DO ARQBAIXA'
+WCS-02                                    TO WLR-DESCRICAO
+WCS-02     MOVE ACU-LIDOS-ARQBAIXA        TO WLR-VALOR
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     MOVE 'REGISTROS GRAVADOS EM BAIXA34'
+WCS-02                                    TO WLR-DESCRICAO
+WCS-02     MOVE ACU-GRAVADOS-BAIXA-14     TO WLR-VALOR
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     MOVE 'REGISTROS GRAVADOS EM BAIXA35'
+WCS-02                                    TO WLR-DESCRICAO
+WCS-02     MOVE ACU-GRAVADOS-BAIXA-15     TO WLR-VALOR
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     MOVE 'REGISTROS GRAVADOS EM TITBAIXA'
+WCS-02                                    TO WLR-DESCRICAO
+WCS-02     MOVE ACU-GRAVADOS-TITBAIXA     TO WLR-VALOR
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     MOVE 'REGISTROS GRAVADOS EM TITDUPL (DUPLICADOS)'
+WCS-02                                    TO WLR-DESCRICAO
+WCS-02     MOVE ACU-GRAVADOS-DUPLICADOS   TO WLR-VALOR
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     MOVE 'REJEITADOS (BAIXAREJ) - MOEDA INVALIDA'
+WCS-02                                    TO WLR-DESCRICAO
+WCS-02     MOVE ACU-DESPREZADOS-MOEDA     TO WLR-VALOR
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     MOVE 'REJEITADOS (BAIXAREJ) - VALOR ZERADO'
+WCS-02                                    TO WLR-DESCRICAO
+WCS-02     MOVE ACU-DESPREZADOS-VALOR     TO WLR-VALOR
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     MOVE 'BAIXA NAO ENCONTRADA NO CADASTRO'
+WCS-02                                    TO WLR-DESCRICAO
+WCS-02     MOVE ACU-BAIXA-NAO-ACHOU       TO WLR-VALOR
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-05     MOVE 'REGISTROS CONVERTIDOS DE MOEDA (BRAD0160)'
+WCS-05                                    TO WLR-DESCRICAO
+WCS-05     MOVE ACU-CONVERTIDOS-MOEDA     TO WLR-VALOR
+WCS-05     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-05*
+WCS-06     MOVE 'REJEITADOS (BAIXAREJ) - VALOR DIVERGENTE'
+WCS-06                                    TO WLR-DESCRICAO
+WCS-06     MOVE ACU-DESPREZADOS-SALDO     TO WLR-VALOR
+WCS-06     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-06*
+WCS-11     MOVE 'REJEITADOS (BAIXAREJ) - MOEDA DO SALDO DIVERGENTE'
+WCS-11                                    TO WLR-DESCRICAO
+WCS-11     MOVE ACU-DESPREZADOS-MOEDA-SALDO
+WCS-11                                    TO WLR-VALOR
+WCS-11     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-11*
+WCS-07     MOVE 'DUPLICADOS CONSOLIDADOS AUTOMATICAMENTE'
+WCS-07                                    TO WLR-DESCRICAO
+WCS-07     MOVE ACU-CONSOLIDADOS-DUPLIC   TO WLR-VALOR
+WCS-07     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-07*
+WCS-08     MOVE 'REGISTROS GRAVADOS EM BAIXA36 (PIX)'
+WCS-08                                    TO WLR-DESCRICAO
+WCS-08     MOVE ACU-GRAVADOS-BAIXA-16     TO WLR-VALOR
+WCS-08     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-08*
+WCS-09     MOVE 'REGISTROS GRAVADOS NO EXTRATO JSON (BAIXAJSN)'
+WCS-09                                    TO WLR-DESCRICAO
+WCS-09     MOVE ACU-GRAVADOS-JSON         TO WLR-VALOR
+WCS-09     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-09*
+WCS-02     MOVE SPACES                    TO WRK-LINHA-RELCTL
+WCS-02     MOVE ALL '-'                   TO WLR-DESCRICAO
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     COMPUTE WRK-TOTAL-BATIDO  = ACU-GRAVADOS-TITBAIXA
+WCS-02                               + ACU-GRAVADOS-DUPLICADOS
+WCS-02                               + ACU-DESPREZADOS-MOEDA
+WCS-02                               + ACU-DESPREZADOS-VALOR
+WCS-06                               + ACU-DESPREZADOS-SALDO
+WCS-11                               + ACU-DESPREZADOS-MOEDA-SALDO
+WCS-07                               + ACU-CONSOLIDADOS-DUPLIC
+WCS-02                               + ACU-BAIXA-NAO-ACHOU
+WCS-02     MOVE SPACES                    TO WRK-LINHA-RELCTL
+WCS-02     MOVE 'TOTAL GRAVADOS + REJEITADOS + NAO ENCONTRADOS'
+WCS-02                                    TO WLR-DESCRICAO
+WCS-02     MOVE WRK-TOTAL-BATIDO          TO WLR-VALOR
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     MOVE SPACES                    TO WRK-LINHA-RELCTL
+WCS-02     MOVE 'TOTAL LIDO DO ARQBAIXA'   TO WLR-DESCRICAO
+WCS-02     MOVE ACU-LIDOS-ARQBAIXA        TO WLR-VALOR
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02*
+WCS-02     MOVE ACU-LIDOS-ARQBAIXA        TO WRK-TOTAL-LIDOS
+WCS-02     IF WRK-TOTAL-LIDOS = WRK-TOTAL-BATIDO
+WCS-02         SET WRK-SIT-BATE           TO TRUE
+WCS-02     ELSE
+WCS-02         SET WRK-SIT-NAO-BATE       TO TRUE
+WCS-02     END-IF.
+WCS-02*
+WCS-02     MOVE SPACES                    TO WRK-LINHA-RELCTL
+WCS-02     MOVE 'SITUACAO DO BATIMENTO'   TO WLR-DESCRICAO
+WCS-02     MOVE WRK-SIT-BATIMENTO         TO WLR-DESCRICAO (36:10)
+WCS-02     WRITE REG-RELCTL FROM WRK-LINHA-RELCTL.
+WCS-02 3100-GERAR-RELATORIO-CONTROLE-EXIT.
+WCS-02     EXIT.
+      *----------------------------------------------------------------*
+      *    8100-ERRO-ARQUIVO - TRATAMENTO PADRAO DE ERRO DE I/O        *
+      *----------------------------------------------------------------*
+       8100-ERRO-ARQUIVO.
+WCS-11     MOVE 'CBPA2SAB'             TO FRWKGHEA-PROGRAMA.
+WCS-11     MOVE WRK-ARQUIVO            TO FRWKGHEA-MODULO.
+WCS-11     MOVE '8100-ERRO-ARQUIVO'    TO FRWKGHEA-PARAGRAFO.
+WCS-11     MOVE WRK-FS                 TO FRWKGHEA-COD-ERRO.
+WCS-11     MOVE WRK-ARQUIVO            TO FRWKGARQ-ARQUIVO.
+WCS-11     MOVE WRK-OPERACAO           TO FRWKGARQ-OPERACAO.
+WCS-11     MOVE WRK-FS                 TO FRWKGARQ-FILE-STATUS.
+           DISPLAY WRK-MSG-FS.
+           PERFORM 9999-ABEND THRU 9999-ABEND-EXIT.
+       8100-ERRO-ARQUIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8150-ERRO-DB2 - TRATAMENTO PADRAO DE ERRO DB2 NAO           *
+      *    TRANSITORIO, OU TRANSITORIO COM TENTATIVAS ESGOTADAS        *
+      *----------------------------------------------------------------*
+WCS-03 8150-ERRO-DB2.
+WCS-11     MOVE 'CBPA2SAB'             TO FRWKDB-PROGRAMA.
+WCS-11     MOVE 'CBPA2EST'             TO FRWKDB-MODULO.
+WCS-11     MOVE 'TCOBR_SALDO'          TO FRWKDB-TABELA.
+WCS-11     MOVE 'SELECT'               TO FRWKDB-OPERACAO.
+WCS-11     MOVE WRK-SQLCODE            TO FRWKDB-SQLCODE.
+WCS-03     DISPLAY WRK-MSG-SQL.
+WCS-03     PERFORM 9999-ABEND THRU 9999-ABEND-EXIT.
+WCS-03 8150-ERRO-DB2-EXIT.
+WCS-03     EXIT.
+      *----------------------------------------------------------------*
+      *    9999-ABEND - FORCA ABEND DO JOB COM O CODIGO PADRAO         *
+      *----------------------------------------------------------------*
+       9999-ABEND.
+           IF WRK-DUMP-BAT = 'S'
+               MOVE WRK-ABEND-BAT     TO RETURN-CODE
+               CALL 'CBLABEND' USING WRK-ABEND-BAT
+           END-IF.
+           GOBACK.
+       9999-ABEND-EXIT.
+           EXIT.
+      *
+       END PROGRAM CBPA2SAB.
