@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *    COPY  CBTTWREA                                             *
+      *    LAYOUT DO ARQUIVO DE ENTRADA ARQBAIXA                      *
+      *----------------------------------------------------------------*
+      *
+           05  REA-AGENC-CNEGOC           PIC  9(004).
+           05  REA-CONTA-CNEGOC           PIC  9(007).
+           05  REA-NOSSO-NUMERO           PIC  9(012).
+           05  REA-VALOR-BAIXA            PIC  9(013)V99.
+           05  REA-MOEDA                  PIC  X(004).
+           05  REA-DATA-BAIXA             PIC  9(008).
+           05  REA-TIPO-BAIXA             PIC  X(002).
+           05  REA-SEQUENCIA              PIC  9(006).
+           05  FILLER                     PIC  X(024).
+      *
