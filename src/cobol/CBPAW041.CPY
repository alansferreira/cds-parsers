@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      *    COPY  CBPAW041                                             *
+      *    LAYOUT DO ARQUIVO DE SAIDA BAIXA36 (LIQUIDACAO VIA MEIO DE *
+      *    PAGAMENTO INSTANTANEO - PIX)                               *
+      *----------------------------------------------------------------*
+      *
+       01  WRK-REG-BAIXA36.
+           05  B36-AGENC-CNEGOC           PIC  9(004).
+           05  B36-CONTA-CNEGOC           PIC  9(007).
+           05  B36-NOSSO-NUMERO           PIC  9(012).
+           05  B36-VALOR-BAIXA            PIC  9(013)V99.
+           05  B36-MOEDA                  PIC  X(004).
+           05  B36-DATA-BAIXA             PIC  9(008).
+           05  B36-TIPO-BAIXA             PIC  X(002).
+           05  B36-COD-CANAL              PIC  X(003).
+           05  FILLER                     PIC  X(039).
+      *
