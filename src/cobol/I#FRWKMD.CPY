@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *    COPY  I#FRWKMD                                             *
+      *    AREA PADRAO DE TRATAMENTO DE ERROS DE MODULO - FRWK2999    *
+      *----------------------------------------------------------------*
+      *
+           05  FRWKGMOD-MODULO            PIC  X(008)    VALUE SPACES.
+           05  FRWKGMOD-COD-RETORNO       PIC S9(004) COMP VALUE ZEROS.
+           05  FRWKGMOD-MSG               PIC  X(060)    VALUE SPACES.
+      *
