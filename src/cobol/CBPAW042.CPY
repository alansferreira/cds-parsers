@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------*
+      *    COPY  CBPAW042                                             *
+      *    LAYOUT DO ARQUIVO DE WORKLIST BAIXANAC - BAIXAS DE         *
+      *    ARQBAIXA NAO CASADAS COM TITULO EXISTENTE, COM AS CHAVES   *
+      *    DE BUSCA UTILIZADAS E INDICACAO DE REENVIO AUTOMATICO      *
+      *----------------------------------------------------------------*
+      *
+           05  NAC-AGENC-CNEGOC           PIC  9(004).
+           05  NAC-CONTA-CNEGOC           PIC  9(007).
+           05  NAC-NOSSO-NUMERO           PIC  9(012).
+           05  NAC-VALOR-BAIXA            PIC  9(013)V99.
+           05  NAC-MOEDA                  PIC  X(004).
+           05  NAC-DATA-BAIXA             PIC  9(008).
+           05  NAC-TIPO-BAIXA             PIC  X(002).
+           05  NAC-DATA-PROCESSAMENTO     PIC  9(008).
+           05  NAC-FLAG-REENVIO           PIC  X(001).
+               88  NAC-REENVIO-AUTOMATICO     VALUE 'S'.
+           05  FILLER                     PIC  X(039).
+      *
