@@ -0,0 +1,92 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      *    PROGRAMA .: CBPA2EST                                       *
+      *    SISTEMA  .: CBPA - COBRANCA / BAIXA DE TITULOS              *
+      *    FUNCAO   .: CONSULTA NA BASE DB2 O SALDO E A SITUACAO DO   *
+      *                TITULO DE COBRANCA (AGENCIA/CONTA/CNEGOC),     *
+      *                RETORNANDO O RESULTADO AO CHAMADOR VIA A       *
+      *                AREA DE COMUNICACAO CBPAW039.                  *
+      *                                                                *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBPA2EST.
+       AUTHOR.        EQUIPE COBRANCA BATCH.
+       INSTALLATION.  CBPA.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                    *
+      *----------------------------------------------------------------*
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    ---------  ------  ---------------------------------------- *
+      *    08/08/2026  WCS    MODULO DE CONSULTA DE SALDO/SITUACAO DO  *
+      *                       TITULO, CHAMADO POR CBPA2SAB (WCS-03)    *
+      *    09/08/2026  WCS    SQLCODE DIFERENTE DE 0/100 PASSA A SER   *
+      *                       SINALIZADO COMO ERRO (WRK-CBPA2EST-ERRO),*
+      *                       DISTINTO DE TITULO NAO ENCONTRADO        *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-390.
+       OBJECT-COMPUTER.   IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '* INICIO DA WORKING STORAGE SECTION *'.
+      *----------------------------------------------------------------*
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+       LINKAGE SECTION.
+      *
+           COPY 'CBPAW039'.
+      *
+       PROCEDURE DIVISION USING WRK-AREA-CBPA2EST.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-CONSULTAR-SALDO
+                   THRU 1000-CONSULTAR-SALDO-EXIT.
+           GOBACK.
+       0000-MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    1000-CONSULTAR-SALDO - CONSULTA O SALDO/SITUACAO DO TITULO  *
+      *    NA TABELA DE SALDO DA COBRANCA E DEVOLVE O SQLCODE AO       *
+      *    CHAMADOR PARA QUE ELE DECIDA SOBRE RETRY DE ERROS           *
+      *    TRANSITORIOS.                                               *
+      *----------------------------------------------------------------*
+       1000-CONSULTAR-SALDO.
+           MOVE ZEROS                 TO WRK-CBPA2EST-VLSALDO.
+           MOVE SPACES                TO WRK-CBPA2EST-MOEDA.
+      *
+           EXEC SQL
+               SELECT VLSALDO, MOEDA
+                 INTO :WRK-CBPA2EST-VLSALDO, :WRK-CBPA2EST-MOEDA
+                 FROM CBPA.TCOBR_SALDO
+                WHERE AGENCIA = :WRK-CBPA2EST-AGENCIA
+                  AND CONTA   = :WRK-CBPA2EST-CONTA
+                  AND CNEGOC  = :WRK-CBPA2EST-CNEGOC
+           END-EXEC.
+      *
+           MOVE SQLCODE                TO WRK-CBPA2EST-SQLCODE.
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET WRK-CBPA2EST-ACHOU     TO TRUE
+               WHEN 100
+                   SET WRK-CBPA2EST-NAO-ACHOU TO TRUE
+               WHEN OTHER
+                   SET WRK-CBPA2EST-ERRO      TO TRUE
+           END-EVALUATE.
+       1000-CONSULTAR-SALDO-EXIT.
+           EXIT.
+      *
+       END PROGRAM CBPA2EST.
