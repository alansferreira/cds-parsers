@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    COPY  I#FRWKAR                                             *
+      *    AREA PADRAO DE TRATAMENTO DE ERROS DE ARQUIVO - FRWK2999   *
+      *----------------------------------------------------------------*
+      *
+           05  FRWKGARQ-ARQUIVO           PIC  X(008)    VALUE SPACES.
+           05  FRWKGARQ-OPERACAO          PIC  X(010)    VALUE SPACES.
+           05  FRWKGARQ-FILE-STATUS       PIC  X(002)    VALUE SPACES.
+           05  FRWKGARQ-COD-RETORNO       PIC S9(004) COMP VALUE ZEROS.
+      *
