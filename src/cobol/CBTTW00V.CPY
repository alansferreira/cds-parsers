@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *    COPY  CBTTW00V  -  AREA DE ENTRADA DO MODULO CBTT2E8F      *
+      *----------------------------------------------------------------*
+      *
+           05  CBTT2E8F-ENTRADA          PIC  X(040)    VALUE SPACES.
+      *
