@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *    COPY  CMCDWABI  -  AREA DE COMUNICACAO DO MODULO CMCD2ABC  *
+      *----------------------------------------------------------------*
+      *
+           05  CMCD2ABC-PARM             PIC  X(040)    VALUE SPACES.
+      *
