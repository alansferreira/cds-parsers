@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      *    COPY  CBPAW040                                             *
+      *    LAYOUT DO ARQUIVO DE REJEITOS BAIXAREJ - CARREGA O REG.    *
+      *    ORIGINAL DE ARQBAIXA MAIS O MOTIVO DO DESPREZO             *
+      *----------------------------------------------------------------*
+      *
+           05  REJ-AGENC-CNEGOC           PIC  9(004).
+           05  REJ-CONTA-CNEGOC           PIC  9(007).
+           05  REJ-NOSSO-NUMERO           PIC  9(012).
+           05  REJ-VALOR-BAIXA            PIC  9(013)V99.
+           05  REJ-MOEDA                  PIC  X(004).
+           05  REJ-DATA-BAIXA             PIC  9(008).
+           05  REJ-TIPO-BAIXA             PIC  X(002).
+           05  REJ-COD-MOTIVO             PIC  X(002).
+           05  REJ-DESC-MOTIVO            PIC  X(030).
+           05  FILLER                     PIC  X(016).
+      *
