@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      *    COPY  CBPAWKU3  -  AREA DE COMUNICACAO DO MODULO CBPA2KVT  *
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-CBPA2KVT.
+           05  CBPA2KVT-PARM             PIC  X(030)    VALUE SPACES.
+      *
