@@ -38,6 +38,8 @@
       *
            COPY 'I#CKRS04'.
       *
+WCS-04 77  WRK-CKPT-INTERVALO-DEFAULT  PIC  9(005)         VALUE 01000.
+      *
       *----------------------------------------------------------------*
        77  FILLER                      PIC  X(050)         VALUE
            '* AREA DE TRATAMENTO DE ERROS DE MODULO *'.
@@ -54,6 +56,25 @@
        COPY 'CBPAW039'.
       *
       *----------------------------------------------------------------*
+WCS-03 77  FILLER                      PIC  X(050)         VALUE
+WCS-03     '* AREA DE RETRY/BACKOFF PARA ERROS DB2 *'.
+      *----------------------------------------------------------------*
+      *
+WCS-03 77  WRK-QTD-TENTATIVAS-DB2      PIC  9(002) COMP-3  VALUE ZEROS.
+WCS-03 77  WRK-MAX-TENTATIVAS-DB2      PIC  9(002) COMP-3  VALUE 3.
+WCS-03 77  WRK-DB2-SIT-RETRY           PIC  X(001)    VALUE 'N'.
+WCS-03     88  WRK-DB2-CONTINUAR-TENTANDO             VALUE 'S'.
+WCS-03     88  WRK-DB2-PAROU-TENTATIVAS               VALUE 'N'.
+WCS-03 77  WRK-DB2-SIT-ESGOTOU         PIC  X(001)    VALUE 'N'.
+WCS-03     88  WRK-DB2-TENTATIVAS-ESGOTADAS           VALUE 'S'.
+WCS-03     88  WRK-DB2-TENTATIVAS-OK                  VALUE 'N'.
+WCS-03 77  WRK-DB2-SEGUNDOS-ESPERA     PIC S9(009) COMP  VALUE ZEROS.
+WCS-03 77  WRK-DB2-CEE3DLY-UNIDADE     PIC S9(009) COMP  VALUE ZEROS.
+WCS-03 77  WRK-DB2-CEE3DLY-FDBK        PIC  X(012)    VALUE SPACES.
+WCS-03 77  WRK-SQLCODE-TIMEOUT         PIC S9(009)    VALUE -911.
+WCS-03 77  WRK-SQLCODE-DEADLOCK        PIC S9(009)    VALUE -913.
+      *
+      *----------------------------------------------------------------*
        77  FILLER                      PIC  X(050)         VALUE
            '* LAYOUT DOS ARQUIVOS DE SAIDA *'.
       *----------------------------------------------------------------*
@@ -63,6 +84,14 @@
        01 WRK-AREA-CBPAW031.
           COPY 'CBPAW031'.
       *
+WCS-01 01 WRK-AREA-CBPAW040.
+WCS-01    COPY 'CBPAW040'.
+      *
+WCS-08    COPY 'CBPAW041'.
+      *
+WCS-10 01 WRK-AREA-CBPAW042.
+WCS-10    COPY 'CBPAW042'.
+      *
       *----------------------------------------------------------------*
        77  FILLER                      PIC  X(050)         VALUE
            '*** AREA PARA MODULO CBTT2E8F ***'.
@@ -100,7 +129,7 @@ LFP-01     COPY  'INECWC28'.
            '*** AREAS PARA A BRAD0160 ***'.
       *----------------------------------------------------------------*
       *
-       77  WRK-P0160-JOB               PIC  X(008)         VALUE SPACES.
+       77  WRK-P0160-MOEDA-ENTRADA     PIC  X(004)         VALUE SPACES.
        77  WRK-P0160-VALORFAC          PIC  9(05)V99 COMP-3 VALUE ZEROS.
       *
       *----------------------------------------------------------------*
@@ -113,12 +142,91 @@ LFP-01     COPY  'INECWC28'.
            05  ACU-BAIXA-NAO-ACHOU     PIC  9(009) COMP-3  VALUE ZEROS.
            05  ACU-DESPREZADOS-MOEDA   PIC  9(009) COMP-3  VALUE ZEROS.
            05  ACU-DESPREZADOS-VALOR   PIC  9(009) COMP-3  VALUE ZEROS.
-           05  ACU-DESPREZADOS-BAIXA   PIC  9(009) COMP-3  VALUE ZEROS.
-           05  ACU-DESPREZADOS-OCOR    PIC  9(009) COMP-3  VALUE ZEROS.
            05  ACU-GRAVADOS-BAIXA-14   PIC  9(009) COMP-3  VALUE ZEROS.
            05  ACU-GRAVADOS-BAIXA-15   PIC  9(009) COMP-3  VALUE ZEROS.
            05  ACU-GRAVADOS-TITBAIXA   PIC  9(009) COMP-3  VALUE ZEROS.
            05  ACU-GRAVADOS-DUPLICADOS PIC  9(009) COMP-3  VALUE ZEROS.
+WCS-05     05  ACU-CONVERTIDOS-MOEDA   PIC  9(009) COMP-3  VALUE ZEROS.
+WCS-06     05  ACU-DESPREZADOS-SALDO   PIC  9(009) COMP-3  VALUE ZEROS.
+WCS-07     05  ACU-CONSOLIDADOS-DUPLIC PIC  9(009) COMP-3  VALUE ZEROS.
+WCS-08     05  ACU-GRAVADOS-BAIXA-16   PIC  9(009) COMP-3  VALUE ZEROS.
+WCS-09     05  ACU-GRAVADOS-JSON       PIC  9(009) COMP-3  VALUE ZEROS.
+WCS-11     05  ACU-DESPREZADOS-MOEDA-SALDO
+WCS-11                             PIC  9(009) COMP-3  VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+WCS-02 77  FILLER                      PIC  X(050)    VALUE
+WCS-02     '* AREA PARA O RELATORIO DE CONTROLE (RELCTL) *'.
+      *----------------------------------------------------------------*
+      *
+WCS-02 77  WRK-TOTAL-LIDOS             PIC  9(009) COMP-3  VALUE ZEROS.
+WCS-02 77  WRK-TOTAL-BATIDO            PIC  9(009) COMP-3  VALUE ZEROS.
+WCS-02 77  WRK-SIT-BATIMENTO           PIC  X(010)         VALUE SPACES.
+WCS-02     88  WRK-SIT-BATE                             VALUE 'OK'.
+WCS-02     88  WRK-SIT-NAO-BATE                      VALUE 'DIVERGENTE'.
+      *
+WCS-02 01  WRK-LINHA-RELCTL.
+WCS-02     05  WLR-DESCRICAO           PIC  X(045).
+WCS-02     05  FILLER                  PIC  X(005)         VALUE SPACES.
+WCS-02     05  WLR-VALOR               PIC  ZZZ.ZZZ.ZZ9.
+WCS-02     05  FILLER                  PIC  X(071)         VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+WCS-01 77  FILLER                      PIC  X(050)    VALUE
+WCS-01     '* AREA PARA MOTIVOS DE REJEITO (BAIXAREJ) *'.
+      *----------------------------------------------------------------*
+      *
+WCS-01 77  WRK-REJ-MOTIVO-MOEDA        PIC  X(002)    VALUE '01'.
+WCS-01 77  WRK-REJ-MOTIVO-VALOR        PIC  X(002)    VALUE '02'.
+WCS-06 77  WRK-REJ-MOTIVO-SALDO        PIC  X(002)    VALUE '05'.
+WCS-11 77  WRK-REJ-MOTIVO-MOEDA-SALDO  PIC  X(002)    VALUE '06'.
+      *
+      *----------------------------------------------------------------*
+WCS-06 77  FILLER                      PIC  X(050)    VALUE
+WCS-06     '* AREA PARA VALIDACAO DE SALDO (CBPA2EST) *'.
+      *----------------------------------------------------------------*
+      *
+WCS-06 77  WRK-TOLERANCIA-VLR-DEFAULT  PIC  9(007)V99  VALUE 1,00.
+WCS-06 77  WRK-TOLERANCIA-VLR          PIC  9(007)V99  VALUE ZEROS.
+WCS-06 77  WRK-DIFERENCA-SALDO         PIC S9(013)V99  VALUE ZEROS.
+WCS-06 77  WRK-REJ-MOTIVO-ATUAL        PIC  X(002)    VALUE SPACES.
+WCS-06 77  WRK-SIT-SALDO               PIC  X(001)    VALUE 'S'.
+WCS-06     88  WRK-SALDO-OK                             VALUE 'S'.
+WCS-06     88  WRK-SALDO-DIVERGENTE                     VALUE 'N'.
+      *
+      *----------------------------------------------------------------*
+WCS-08 77  FILLER                      PIC  X(050)    VALUE
+WCS-08     '* AREA PARA O CANAL DE PAGAMENTO INSTANTANEO *'.
+      *----------------------------------------------------------------*
+      *
+WCS-08 77  WRK-TIPO-BAIXA-INSTANTANEO  PIC  X(002)    VALUE 'PX'.
+WCS-08 77  WRK-COD-CANAL-PIX           PIC  X(003)    VALUE 'PIX'.
+      *
+      *----------------------------------------------------------------*
+WCS-09 77  FILLER                      PIC  X(050)    VALUE
+WCS-09     '* AREA PARA O EXTRATO DIGITAL EM JSON (BAIXAJSN) *'.
+      *----------------------------------------------------------------*
+      *
+WCS-09 77  WRK-JSON-PONTEIRO           PIC  9(003) COMP-3  VALUE ZEROS.
+WCS-09 01  WRK-LINHA-JSON              PIC  X(250)         VALUE SPACES.
+WCS-09 77  WRK-JSON-NOSSO-NUMERO       PIC  9(012)         VALUE ZEROS.
+WCS-09 77  WRK-JSON-AGENCIA            PIC  9(004)         VALUE ZEROS.
+WCS-09 77  WRK-JSON-CONTA              PIC  9(007)         VALUE ZEROS.
+WCS-09 01  WRK-JSON-VALOR              PIC  9(013)V99      VALUE ZEROS.
+WCS-09 01  FILLER REDEFINES WRK-JSON-VALOR.
+WCS-09     05  WRK-JSON-VALOR-INT      PIC  9(013).
+WCS-09     05  WRK-JSON-VALOR-DEC      PIC  9(002).
+WCS-09 77  WRK-JSON-VALOR-INT-ZS       PIC  Z(012)9.
+WCS-09 77  WRK-JSON-VALOR-INT-POS      PIC  9(002) COMP-3  VALUE ZEROS.
+WCS-09 77  WRK-JSON-DATA-BAIXA         PIC  9(008)         VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+WCS-10 77  FILLER                      PIC  X(050)    VALUE
+WCS-10     '* AREA PARA A WORKLIST DE BAIXA NAO ENCONTRADA *'.
+      *----------------------------------------------------------------*
+      *
+WCS-10 77  WRK-FLAG-REENVIO-DEFAULT    PIC  X(001)    VALUE 'S'.
+WCS-10 77  WRK-FLAG-REENVIO-INVALIDO   PIC  X(001)    VALUE 'N'.
       *
       *----------------------------------------------------------------*
        77  FILLER                      PIC  X(050)    VALUE
@@ -152,10 +260,42 @@ LFP-01     COPY  'INECWC28'.
            'TITBAIXA'.
        77  WRK-TITDUPL                 PIC  X(008)         VALUE
            'TITDUPL'.
+WCS-01 77  WRK-BAIXAREJ                PIC  X(008)         VALUE
+WCS-01     'BAIXAREJ'.
+WCS-02 77  WRK-RELCTL                  PIC  X(008)         VALUE
+WCS-02     'RELCTL'.
+WCS-08 77  WRK-BAIXA36                 PIC  X(008)         VALUE
+WCS-08     'BAIXA36'.
+WCS-09 77  WRK-BAIXAJSN                PIC  X(008)         VALUE
+WCS-09     'BAIXAJSN'.
+WCS-10 77  WRK-BAIXANAC                PIC  X(008)         VALUE
+WCS-10     'BAIXANAC'.
       *
        77  WRK-FLAG-TABELAS            PIC  9(001) COMP-3  VALUE ZEROS.
-       77  WRK-LOCAL                   PIC  X(004)         VALUE SPACES.
        77  WRK-FLAG-INCONS             PIC  X(001)         VALUE ZEROS.
+      *
+       77  WRK-FIM-ARQBAIXA            PIC  X(001)         VALUE 'N'.
+           88  WRK-FIM-ARQBAIXA-SIM                        VALUE 'S'.
+           88  WRK-FIM-ARQBAIXA-NAO                        VALUE 'N'.
+      *
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)    VALUE
+           '* AREA PARA CONTROLE DE BAIXAS DUPLICADAS *'.
+      *----------------------------------------------------------------*
+      *
+       77  WRK-QTD-TAB-CNEGOC          PIC  9(005) COMP-3  VALUE ZEROS.
+WCS-11 77  WRK-MAX-TAB-CNEGOC          PIC  9(005) COMP-3  VALUE 2000.
+       01  WRK-TAB-CNEGOC-AUX.
+           05  WRK-TAB-CNEGOC-AUX-CHV  PIC 9(018).
+           05  WRK-TAB-CNEGOC-AUX-VLR  PIC 9(013)V99.
+           05  WRK-TAB-CNEGOC-AUX-SEQ  PIC 9(006).
+       01  WRK-TAB-CNEGOC.
+           05  WRK-TAB-CNEGOC-OCOR     OCCURS 2000 TIMES
+                                       ASCENDING KEY WRK-TAB-CNEGOC-CHV
+                                       INDEXED BY WRK-IDX-CNEGOC.
+               10  WRK-TAB-CNEGOC-CHV  PIC 9(018).
+               10  WRK-TAB-CNEGOC-VLR  PIC 9(013)V99.
+               10  WRK-TAB-CNEGOC-SEQ  PIC 9(006).
       *
        01  WRK-CNEGOC-COBR             PIC 9(018)          VALUE ZEROS.
        01  FILLER                      REDEFINES WRK-CNEGOC-COBR.
@@ -284,6 +424,11 @@ LFP-01     05 WRK-917-915V99-RED       PIC 9(15)V99.
        77  WRK-FS-BAIXA35              PIC  X(002)         VALUE SPACES.
        77  WRK-FS-TITBAIXA             PIC  X(002)         VALUE SPACES.
        77  WRK-FS-TITDUPL              PIC  X(002)         VALUE SPACES.
+WCS-01 77  WRK-FS-BAIXAREJ             PIC  X(002)         VALUE SPACES.
+WCS-02 77  WRK-FS-RELCTL               PIC  X(002)         VALUE SPACES.
+WCS-08 77  WRK-FS-BAIXA36              PIC  X(002)         VALUE SPACES.
+WCS-09 77  WRK-FS-BAIXAJSN             PIC  X(002)         VALUE SPACES.
+WCS-10 77  WRK-FS-BAIXANAC             PIC  X(002)         VALUE SPACES.
       *
       *----------------------------------------------------------------*
        77  FILLER                      PIC  X(050)         VALUE
@@ -295,3 +440,6 @@ LFP-01     COPY  'CBTTWREA'.
       *
       *----------------------------------------------------------------*
        77  FILLER                      PIC  X(080)         VALUE
+           '* FIM DA WORKING STORAGE SECTION *'.
+      *----------------------------------------------------------------*
+
