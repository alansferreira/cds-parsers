@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *    COPY  CBPAW039                                             *
+      *    AREA DE COMUNICACAO PARA CHAMADA DO MODULO CBPA2EST        *
+      *    (CONSULTA DE SALDO/SITUACAO DO TITULO DE COBRANCA)         *
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-CBPA2EST.
+           05  WRK-CBPA2EST-ENTRADA.
+               10  WRK-CBPA2EST-AGENCIA   PIC  9(004).
+               10  WRK-CBPA2EST-CONTA     PIC  9(007).
+               10  WRK-CBPA2EST-CNEGOC    PIC  9(018).
+           05  WRK-CBPA2EST-SAIDA.
+               10  WRK-CBPA2EST-VLSALDO   PIC  9(013)V99.
+               10  WRK-CBPA2EST-MOEDA     PIC  X(004).
+               10  WRK-CBPA2EST-SITUACAO  PIC  X(001).
+                   88  WRK-CBPA2EST-ACHOU         VALUE '1'.
+                   88  WRK-CBPA2EST-NAO-ACHOU     VALUE '2'.
+                   88  WRK-CBPA2EST-ERRO          VALUE '3'.
+               10  WRK-CBPA2EST-SQLCODE   PIC S9(009) COMP.
+      *
