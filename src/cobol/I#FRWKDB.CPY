@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *    COPY  I#FRWKDB                                             *
+      *    AREA PADRAO DE TRATAMENTO DE ERROS DB2 - FRWK2999          *
+      *----------------------------------------------------------------*
+      *
+           05  FRWKDB-PROGRAMA            PIC  X(008)    VALUE SPACES.
+           05  FRWKDB-MODULO              PIC  X(008)    VALUE SPACES.
+           05  FRWKDB-TABELA              PIC  X(018)    VALUE SPACES.
+           05  FRWKDB-OPERACAO            PIC  X(010)    VALUE SPACES.
+           05  FRWKDB-SQLCODE             PIC S9(009) COMP VALUE ZEROS.
+           05  FRWKDB-SQLSTATE            PIC  X(005)    VALUE SPACES.
+      *
