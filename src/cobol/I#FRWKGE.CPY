@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *    COPY  I#FRWKGE                                             *
+      *    CABECALHO PADRAO DO FRAMEWORK DE TRATAMENTO DE ERROS       *
+      *    (FRWK2999) - USADO POR TODOS OS PROGRAMAS BATCH            *
+      *----------------------------------------------------------------*
+      *
+           05  FRWKGHEA-PROGRAMA          PIC  X(008)    VALUE SPACES.
+           05  FRWKGHEA-MODULO            PIC  X(008)    VALUE SPACES.
+           05  FRWKGHEA-PARAGRAFO         PIC  X(030)    VALUE SPACES.
+           05  FRWKGHEA-COD-ERRO          PIC  X(004)    VALUE SPACES.
+           05  FRWKGHEA-TAM-DADOS      PIC  9(003) COMP-3 VALUE ZEROS.
+      *
