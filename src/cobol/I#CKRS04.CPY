@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *    COPY  I#CKRS04                                             *
+      *    AREA DE COMUNICACAO COM O MODULO DE CHECKPOINT/RESTART     *
+      *    (CKRS0105)                                                 *
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-CKRS0105.
+           05  CKRS04-PROGRAMA         PIC  X(008)    VALUE SPACES.
+           05  CKRS04-QTD-REG-LIDOS    PIC  9(009) COMP-3 VALUE ZEROS.
+           05  CKRS04-QTD-REG-CKPT     PIC  9(009) COMP-3 VALUE ZEROS.
+           05  CKRS04-IND-RESTART      PIC  X(001)    VALUE 'N'.
+               88  CKRS04-COM-RESTART                 VALUE 'S'.
+               88  CKRS04-SEM-RESTART                 VALUE 'N'.
+           05  CKRS04-COD-RETORNO      PIC S9(004) COMP VALUE ZEROS.
+      *
