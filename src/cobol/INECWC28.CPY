@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *    COPY  INECWC28  -  AREA DE COMUNICACAO DO MODULO INEC2000  *
+      *----------------------------------------------------------------*
+      *
+LFP-01     05  INEC2000-PARM             PIC  X(030)    VALUE SPACES.
+      *
